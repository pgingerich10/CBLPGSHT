@@ -19,16 +19,24 @@
        
            SELECT MACHINE-MASTER
                ASSIGN TO "MASTER.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-               
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MACH-STATUS.
+
            SELECT INVENTORY-DATA
                ASSIGN TO "INVENTORY.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-               
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INV-STATUS.
+
            SELECT ORDER-DATA
                ASSIGN TO "ORDER.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-               
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORD-STATUS.
+
+           SELECT ERROR-RPT
+               ASSIGN TO "RUNERR.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+
            SELECT PRTOUT1
                ASSIGN TO "PARTSHT.PRT"
                ORGANIZATION IS RECORD SEQUENTIAL.
@@ -36,7 +44,11 @@
            SELECT PRTOUT2
                ASSIGN TO "MACHSHT.PRT"
                ORGANIZATION IS RECORD SEQUENTIAL.
-               
+
+           SELECT PRTOUT3
+               ASSIGN TO "REORDER.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
            SELECT FLATOUT1
                ASSIGN TO "PARTSHT.DAT"
                ORGANIZATION IS RECORD SEQUENTIAL.
@@ -48,7 +60,36 @@
            SELECT FLATOUT3
                ASSIGN TO "MACHSHTCOST.DAT"
                ORGANIZATION IS RECORD SEQUENTIAL.
-               
+
+           SELECT FLATOUT4
+               ASSIGN TO "POEXTRACT.DAT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT HISTOUT
+               ASSIGN TO "SHORTHIST.DAT"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT OPTIONAL PARM-FILE
+               ASSIGN TO "CBLPGSHT.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "CBLPGSHT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-SHORT-FILE
+               ASSIGN TO "CBLPGSHT.CKS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKS-STATUS.
+
+           SELECT OPTIONAL MACHDESC-MASTER
+               ASSIGN TO "MACHDESC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DESC-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -64,13 +105,14 @@
            
        FD  INVENTORY-DATA
            LABEL RECORD IS STANDARD
-           RECORD CONTAINS 16 CHARACTERS
+           RECORD CONTAINS 21 CHARACTERS
            DATA RECORD IS INVENTORY-RECORD.
-           
+
        01  INVENTORY-RECORD.
            05  I-INV-PART          PIC X(5).
            05  I-INV-QTY           PIC 9(5).
            05  I-INV-COST          PIC 9(4)V99.
+           05  I-INV-VENDOR        PIC X(5).
            
        FD  ORDER-DATA
            LABEL RECORD IS STANDARD
@@ -96,7 +138,15 @@
            DATA RECORD IS RPT2-LN.
            
        01  RPT2-LN                 PIC X(80).
-       
+
+       FD  PRTOUT3
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS RPT3-LN.
+
+       01  RPT3-LN                 PIC X(80).
+
        FD  FLATOUT1
            LABEL RECORD IS STANDARD
            RECORD CONTAINS 10 CHARACTERS
@@ -124,13 +174,84 @@
        01  MACHSHT-COST-LN.
            05  O-CST-MACH          PIC X(5).
            05  O-CST-COST          PIC 9(8)V99.
-       
+
+       FD  FLATOUT4
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 25 CHARACTERS
+           DATA RECORD IS PO-EXTRACT-LN.
+
+       01  PO-EXTRACT-LN.
+           05  O-PO-PART           PIC X(5).
+           05  O-PO-QTY            PIC 9(5).
+           05  O-PO-NEED-BY        PIC X(10).
+           05  O-PO-VENDOR         PIC X(5).
+
+       FD  HISTOUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           DATA RECORD IS SHORTHIST-LN.
+
+       01  SHORTHIST-LN.
+           05  O-HIST-DATE         PIC X(10).
+           05  O-HIST-TYPE         PIC X(1).
+           05  O-HIST-MACH         PIC X(5).
+           05  O-HIST-PART         PIC X(5).
+           05  O-HIST-SHORT        PIC 9(5).
+
+       FD  ERROR-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS ERR-LN.
+
+       01  ERR-LN                  PIC X(80).
+
+       FD  PARM-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 11 CHARACTERS
+           DATA RECORD IS PARM-RECORD.
+
+       01  PARM-RECORD.
+           05  PARM-RESTART-FLAG   PIC X(1).
+           05  PARM-MACH-FROM      PIC X(5).
+           05  PARM-MACH-TO        PIC X(5).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 17 CHARACTERS
+           DATA RECORD IS CKP-RECORD.
+
+       01  CKP-RECORD.
+           05  CKP-SUB-O           PIC 9(3).
+           05  CKP-PCTR1           PIC 99.
+           05  CKP-PCTR2           PIC 99.
+           05  CKP-MACH-FROM       PIC X(5).
+           05  CKP-MACH-TO         PIC X(5).
+
+       FD  CHECKPOINT-SHORT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 10 CHARACTERS
+           DATA RECORD IS CKS-RECORD.
+
+       01  CKS-RECORD.
+           05  CKS-PART            PIC X(5).
+           05  CKS-SHORT           PIC S9(5).
+
+       FD  MACHDESC-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 25 CHARACTERS
+           DATA RECORD IS MACHDESC-RECORD.
+
+       01  MACHDESC-RECORD.
+           05  I-DESC-CODE         PIC X(5).
+           05  I-DESC-TEXT         PIC X(20).
+
        WORKING-STORAGE SECTION.
        
        01  WORK-AREA.
            05  WK-HOLD             PIC X.
            05  C-PCTR1             PIC 99          VALUE 0.
            05  C-PCTR2             PIC 99          VALUE 0.
+           05  C-PCTR3             PIC 99          VALUE 0.
            05  MORE-RECS           PIC X           VALUE 'Y'.
                88  NO-MORE-RECS    VALUE 'N'.
            05  SUB                 PIC 9(3)        VALUE 1.
@@ -138,7 +259,52 @@
            05  SUB-I               PIC 9(3)        VALUE 1.
            05  SUB-O               PIC 9(3)        VALUE 1.
            05  MAX-TBL-SIZE        PIC 9(3)        VALUE 100.
-               
+           05  WS-SHORT-COST       PIC 9(8)V99     VALUE 0.
+
+       01  FILE-STATUS-AREA.
+           05  WS-MACH-STATUS      PIC XX          VALUE SPACES.
+           05  WS-INV-STATUS       PIC XX          VALUE SPACES.
+           05  WS-ORD-STATUS       PIC XX          VALUE SPACES.
+           05  WS-ERR-STATUS       PIC XX          VALUE SPACES.
+           05  WS-OPEN-FAIL-FILE   PIC X(13)       VALUE SPACES.
+           05  WS-OPEN-FAIL-STATUS PIC XX          VALUE SPACES.
+           05  WS-MACH-OPEN        PIC X           VALUE 'N'.
+           05  WS-INV-OPEN         PIC X           VALUE 'N'.
+           05  WS-ORD-OPEN         PIC X           VALUE 'N'.
+           05  WS-OUT-OPEN         PIC X           VALUE 'N'.
+           05  WS-HIST-STATUS      PIC XX          VALUE SPACES.
+           05  WS-HIST-OPEN        PIC X           VALUE 'N'.
+           05  WS-PARM-STATUS      PIC XX          VALUE SPACES.
+           05  WS-CKP-STATUS       PIC XX          VALUE SPACES.
+           05  WS-DESC-STATUS      PIC XX          VALUE SPACES.
+           05  WS-DESC-OPEN        PIC X           VALUE 'N'.
+           05  WS-CKS-STATUS       PIC XX          VALUE SPACES.
+
+       01  RESTART-AREA.
+           05  WS-RESTART-FLAG     PIC X           VALUE 'N'.
+               88  RESTART-REQUESTED       VALUE 'Y'.
+           05  WS-RESUME-FROM      PIC 9(3)        VALUE 1.
+           05  WS-ORDER-CTR        PIC 9(3)        VALUE 0.
+
+       01  FILTER-AREA.
+           05  WS-MACH-FILTER-FROM PIC X(5)        VALUE SPACES.
+           05  WS-MACH-FILTER-TO   PIC X(5)        VALUE SPACES.
+           05  WS-CKP-MACH-FROM    PIC X(5)        VALUE SPACES.
+           05  WS-CKP-MACH-TO      PIC X(5)        VALUE SPACES.
+
+       01  MACH-GROUP-CHECK.
+           05  WS-PREV-MACHINE     PIC X(5)        VALUE SPACES.
+           05  WS-DISTINCT-CTR     PIC 9(3)        VALUE 0.
+           05  DMACH-TABLE OCCURS 100 TIMES INDEXED BY IDX-DMACH.
+               10  TBL-DMACH       PIC X(5).
+
+       01  DESC-FILE-DATA.
+           05  WS-DESC-LOOKUP-CODE PIC X(5)        VALUE SPACES.
+           05  WS-DESC-RESULT      PIC X(20)       VALUE SPACES.
+           05  DESC-TABLE OCCURS 100 TIMES INDEXED BY IDX-DESC.
+               10  TBL-DESC-CODE   PIC X(5).
+               10  TBL-DESC-TEXT   PIC X(20).
+
        01  MACHINE-FILE-DATA.
            05  MACHINE-TABLE OCCURS 100 TIMES INDEXED BY IDX-MACH.
                10  TBL-M-MACHINE   PIC X(5).
@@ -151,18 +317,45 @@
                10  TBL-I-PART      PIC X(5).
                10  TBL-I-QTY       PIC 9(5).
                10  TBL-I-SHORT     PIC S9(5).
+               10  TBL-I-COST      PIC 9(4)V99.
+               10  TBL-I-VENDOR    PIC X(5).
                
        01  ORDER-FILE-DATA.
            05  ORDER-TABLE OCCURS 100 TIMES INDEXED BY IDX-ORD.
                10  TBL-O-MACHINE   PIC X(5).
                10  TBL-O-QTY       PIC 9(3).
-           
+
+       01  REORDER-FILE-DATA.
+           05  WS-REORD-CTR        PIC 9(3)        VALUE 0.
+           05  WS-REORD-SUB        PIC 9(3)        VALUE 1.
+           05  WS-REORD-SUB2       PIC 9(3)        VALUE 1.
+           05  REORDER-TABLE OCCURS 100 TIMES INDEXED BY IDX-REORD.
+               10  TBL-REORD-PART  PIC X(5).
+               10  TBL-REORD-QTY   PIC S9(5).
+               10  TBL-REORD-COST  PIC 9(8)V99.
+
+       01  WK-REORD-HOLD.
+           05  WK-REORD-PART       PIC X(5).
+           05  WK-REORD-QTY        PIC S9(5).
+           05  WK-REORD-COST       PIC 9(8)V99.
+
+
        01  CURRENT-DATE.
-           05  I-SYS-DATE.
+           05  I-SYS-DATE          PIC 9(8).
+           05  I-SYS-DATE-R REDEFINES I-SYS-DATE.
                10  SYS-YEAR    PIC 9(4).
                10  SYS-MONTH   PIC 99.
                10  SYS-DAY     PIC 99.
-           
+
+       01  PO-NEED-BY-AREA.
+           05  WS-LEADTIME-DAYS    PIC 9(3)        VALUE 14.
+           05  WS-NEED-BY-INT      PIC 9(8).
+           05  WS-NEED-BY-DATE.
+               10  WS-NEED-BY-YEAR     PIC 9(4).
+               10  WS-NEED-BY-MONTH    PIC 99.
+               10  WS-NEED-BY-DAY      PIC 99.
+           05  O-NEED-BY           PIC X(10).
+
        01  CO-TITLE-LINE.
            05  FILLER              PIC X(6)    VALUE "DATE: ".
            05  O-TODAY             PIC X(10).
@@ -181,32 +374,65 @@
            05  FILLER              PIC X(26)   VALUE SPACES.
            05  FILLER              PIC X(28)   VALUE
                                    'MACHINE PART SHORTAGE REPORT'.
-           
+
+       01  RPT3-TITLE-LINE.
+           05  FILLER              PIC X(22)   VALUE SPACES.
+           05  FILLER              PIC X(36)   VALUE
+                           'PARTS REORDER RECOMMENDATION REPORT'.
+
+
        01  RPT1-COL-HDG-LINE.
            05  FILLER              PIC X(23)   VALUE SPACES.
-           05  FILLER              PIC X(29)   VALUE 'PART'.
-           05  FILLER              PIC X(5)    VALUE 'SHORT'.
-           
+           05  FILLER              PIC X(8)    VALUE 'PART'.
+           05  FILLER              PIC X(23)   VALUE 'DESCRIPTION'.
+           05  FILLER              PIC X(6)    VALUE 'SHORT'.
+
        01  RPT2-COL-HDG-LINE.
-           05  FILLER              PIC X(16)   VALUE SPACES.
-           05  FILLER              PIC X(21)   VALUE 'MACHINE'.
-           05  FILLER              PIC X(21)   VALUE 'PART'.
-           05  FILLER              PIC X(5)    VALUE 'SHORT'.
-           
+           05  FILLER              PIC X(6)    VALUE SPACES.
+           05  FILLER              PIC X(8)    VALUE 'MACHINE'.
+           05  FILLER              PIC X(18)   VALUE 'DESCRIPTION'.
+           05  FILLER              PIC X(8)    VALUE 'PART'.
+           05  FILLER              PIC X(18)   VALUE 'DESCRIPTION'.
+           05  FILLER              PIC X(9)    VALUE 'SHORT'.
+           05  FILLER              PIC X(10)   VALUE '$ SHORT'.
+
+       01  RPT3-COL-HDG-LINE.
+           05  FILLER              PIC X(23)   VALUE SPACES.
+           05  FILLER              PIC X(20)   VALUE 'PART'.
+           05  FILLER              PIC X(15)   VALUE 'QTY NEEDED'.
+           05  FILLER              PIC X(10)   VALUE '$ VALUE'.
+
+
        01  D1.
            05  FILLER              PIC X(23)   VALUE SPACES.
            05  O-PART              PIC X(5).
-           05  FILLER              PIC X(23)   VALUE SPACES.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  O-PART-DESC         PIC X(20).
+           05  FILLER              PIC X(3)    VALUE SPACES.
            05  O-SHORT             PIC ZZ,ZZZ.
-           
+
        01  D2.
-           05  FILLER              PIC X(16)   VALUE SPACES.
+           05  FILLER              PIC X(6)    VALUE SPACES.
            05  O-MACHINE           PIC X(5).
-           05  FILLER              PIC X(16)   VALUE SPACES.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  O-MACH-DESC         PIC X(15).
+           05  FILLER              PIC X(3)    VALUE SPACES.
            05  O-MACHINE-PART      PIC X(5).
-           05  FILLER              PIC X(16)   VALUE SPACES.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  O-MACH-PART-DESC    PIC X(15).
+           05  FILLER              PIC X(3)    VALUE SPACES.
            05  O-MACH-PART-SHORT   PIC ZZ,ZZ9.
-           
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  O-MACH-COST         PIC $$$,$$9.99.
+
+       01  D3.
+           05  FILLER              PIC X(23)   VALUE SPACES.
+           05  O-REORD-PART        PIC X(5).
+           05  FILLER              PIC X(15)   VALUE SPACES.
+           05  O-REORD-QTY         PIC ZZ,ZZ9.
+           05  FILLER              PIC X(9)    VALUE SPACES.
+           05  O-REORD-COST        PIC $$$,$$9.99.
+
        01 BLANK-LINE               PIC X       VALUE SPACE.
            
        PROCEDURE DIVISION.
@@ -227,28 +453,61 @@
                    '/'         DELIMITED BY SIZE
                    SYS-YEAR    DELIMITED BY SIZE
            INTO O-TODAY.
+           COMPUTE WS-NEED-BY-INT =
+               FUNCTION INTEGER-OF-DATE(I-SYS-DATE) + WS-LEADTIME-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-NEED-BY-INT)
+               TO WS-NEED-BY-DATE.
+           STRING  WS-NEED-BY-MONTH    DELIMITED BY SIZE
+                   '/'                 DELIMITED BY SIZE
+                   WS-NEED-BY-DAY      DELIMITED BY SIZE
+                   '/'                 DELIMITED BY SIZE
+                   WS-NEED-BY-YEAR     DELIMITED BY SIZE
+           INTO O-NEED-BY.
            PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > MAX-TBL-SIZE
                INITIALIZE MACHINE-TABLE(SUB) INVENTORY-TABLE(SUB)
-                          ORDER-TABLE(SUB).
+                          ORDER-TABLE(SUB) DMACH-TABLE(SUB)
+                          DESC-TABLE(SUB).
            MOVE 1 TO SUB SUB-M SUB-I SUB-O.
+           PERFORM L3-READ-PARM THRU L3-READ-PARM-EXIT.
+           IF RESTART-REQUESTED
+               PERFORM L3-READ-CHECKPOINT THRU L3-READ-CHECKPOINT-EXIT
+               IF RESTART-REQUESTED AND WS-RESUME-FROM > 1
+                   PERFORM L3-VALIDATE-CHECKPOINT
+                       THRU L3-VALIDATE-CHECKPOINT-EXIT
+               END-IF
+           END-IF.
            PERFORM L3-OPENS THRU L3-OPENS-EXIT.
            PERFORM L3-READS THRU L3-READS-EXIT.
+           IF RESTART-REQUESTED AND WS-RESUME-FROM > 1
+               PERFORM L9-RESTORE-SHORTS THRU L9-RESTORE-SHORTS-EXIT
+           END-IF.
            PERFORM L3-CLOSE-INPUTS THRU L3-CLOSE-INPUTS-EXIT.
            PERFORM L9-RPT1-HDGS THRU L9-RPT1-HDGS-EXIT.
-           PERFORM L9-RPT2-HDGS THRU L9-RPT2-HDGS-EXIT.
+           IF WS-RESUME-FROM = 1
+               PERFORM L9-RPT2-HDGS THRU L9-RPT2-HDGS-EXIT
+           END-IF.
        L2-INIT-EXIT.
            EXIT.
        
        L2-MAINLINE.
-           SET IDX-MACH TO 1.
-           SEARCH MACHINE-TABLE
-               AT END DISPLAY 'ERROR - MACHINE RECORD NOT FOUND'
-               WHEN TBL-M-MACHINE(IDX-MACH) = TBL-O-MACHINE(SUB-O)
-                   SET SUB-M TO IDX-MACH
-                   PERFORM L3-MACH-LOOP THRU L3-MACH-LOOP-EXIT
-                       UNTIL TBL-M-MACHINE(SUB-M)
-                           NOT EQUAL TBL-O-MACHINE(SUB-O).
+           IF SUB-O >= WS-RESUME-FROM
+               IF WS-MACH-FILTER-FROM = SPACES
+                   OR (TBL-O-MACHINE(SUB-O) NOT < WS-MACH-FILTER-FROM
+                   AND TBL-O-MACHINE(SUB-O) NOT > WS-MACH-FILTER-TO)
+                   SET IDX-MACH TO 1
+                   SEARCH MACHINE-TABLE
+                       AT END DISPLAY 'ERROR - MACHINE RECORD NOT FOUND'
+                       WHEN TBL-M-MACHINE(IDX-MACH) =
+                               TBL-O-MACHINE(SUB-O)
+                           SET SUB-M TO IDX-MACH
+                           PERFORM L3-MACH-LOOP THRU L3-MACH-LOOP-EXIT
+                               UNTIL TBL-M-MACHINE(SUB-M)
+                                   NOT EQUAL TBL-O-MACHINE(SUB-O)
+                   END-SEARCH
+               END-IF
+           END-IF.
            ADD 1 TO SUB-O.
+           PERFORM L9-WRITE-CHECKPOINT THRU L9-WRITE-CHECKPOINT-EXIT.
        L2-MAINLINE-EXIT.
            EXIT.
        
@@ -256,20 +515,95 @@
            PERFORM L3-TOTALS THRU L3-TOTALS-EXIT
                VARYING SUB-I FROM 1 BY 1
                    UNTIL SUB-I > MAX-TBL-SIZE.
-           CLOSE PRTOUT1 PRTOUT2 FLATOUT1 FLATOUT2 FLATOUT3.
+           PERFORM L3-SORT-REORDER THRU L3-SORT-REORDER-EXIT.
+           PERFORM L9-RPT3-HDGS THRU L9-RPT3-HDGS-EXIT.
+           PERFORM L3-WRITE-REORDER THRU L3-WRITE-REORDER-EXIT
+               VARYING WS-REORD-SUB FROM 1 BY 1
+                   UNTIL WS-REORD-SUB > WS-REORD-CTR.
+           CLOSE PRTOUT1 PRTOUT2 PRTOUT3 FLATOUT1 FLATOUT2 FLATOUT3
+                 FLATOUT4 HISTOUT ERROR-RPT.
+           PERFORM L9-CLEAR-CHECKPOINT THRU L9-CLEAR-CHECKPOINT-EXIT.
        L2-CLOSINGS-EXIT.
            EXIT.
-           
+
        L3-OPENS.
-           OPEN INPUT MACHINE-MASTER INVENTORY-DATA ORDER-DATA.
-           OPEN OUTPUT PRTOUT1 PRTOUT2 FLATOUT1 FLATOUT2 FLATOUT3.
+           OPEN OUTPUT ERROR-RPT.
+           IF WS-ERR-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RUNERR.PRT - STATUS '
+                       WS-ERR-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT MACHINE-MASTER.
+           IF WS-MACH-STATUS NOT = '00'
+               MOVE 'MASTER.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-MACH-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-MACH-OPEN.
+           OPEN INPUT INVENTORY-DATA.
+           IF WS-INV-STATUS NOT = '00'
+               MOVE 'INVENTORY.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-INV-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-INV-OPEN.
+           OPEN INPUT ORDER-DATA.
+           IF WS-ORD-STATUS NOT = '00'
+               MOVE 'ORDER.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-ORD-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-ORD-OPEN.
+           OPEN OUTPUT PRTOUT1 PRTOUT3 FLATOUT1 FLATOUT4.
+           IF RESTART-REQUESTED AND WS-RESUME-FROM > 1
+               OPEN EXTEND PRTOUT2 FLATOUT2 FLATOUT3
+           ELSE
+               OPEN OUTPUT PRTOUT2 FLATOUT2 FLATOUT3
+           END-IF.
+           MOVE 'Y' TO WS-OUT-OPEN.
+           OPEN EXTEND HISTOUT.
+           IF WS-HIST-STATUS NOT = '00'
+               OPEN OUTPUT HISTOUT
+           END-IF.
+           IF WS-HIST-STATUS NOT = '00'
+               MOVE 'SHORTHIST.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-HIST-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-HIST-OPEN.
+           OPEN INPUT MACHDESC-MASTER.
+           IF WS-DESC-STATUS = '00'
+               MOVE 'Y' TO WS-DESC-OPEN
+           END-IF.
        L3-OPENS-EXIT.
            EXIT.
-           
+
        L3-READS.
            READ MACHINE-MASTER.
+           IF WS-MACH-STATUS NOT = '00' AND WS-MACH-STATUS NOT = '10'
+               MOVE 'MASTER.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-MACH-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
            READ INVENTORY-DATA.
+           IF WS-INV-STATUS NOT = '00' AND WS-INV-STATUS NOT = '10'
+               MOVE 'INVENTORY.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-INV-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
            READ ORDER-DATA.
+           IF WS-ORD-STATUS NOT = '00' AND WS-ORD-STATUS NOT = '10'
+               MOVE 'ORDER.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-ORD-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
            PERFORM L4-READ-MACH THRU L4-READ-MACH-EXIT
                UNTIL NO-MORE-RECS.
            MOVE 'Y' TO MORE-RECS.
@@ -280,11 +614,30 @@
            MOVE 1 TO SUB.
            PERFORM L4-READ-ORDER THRU L4-READ-ORDER-EXIT
                UNTIL NO-MORE-RECS.
+           IF WS-DESC-OPEN = 'Y'
+               READ MACHDESC-MASTER
+                   AT END MOVE 'N' TO MORE-RECS
+               END-READ
+               IF WS-DESC-STATUS NOT = '00'
+                       AND WS-DESC-STATUS NOT = '10'
+                   MOVE 'MACHDESC.DAT' TO WS-OPEN-FAIL-FILE
+                   MOVE WS-DESC-STATUS TO WS-OPEN-FAIL-STATUS
+                   PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+                   PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+               END-IF
+               MOVE 'Y' TO MORE-RECS
+               MOVE 1 TO SUB
+               PERFORM L4-READ-DESC THRU L4-READ-DESC-EXIT
+                   UNTIL NO-MORE-RECS
+           END-IF.
        L3-READS-EXIT.
            EXIT.
-           
+
        L3-CLOSE-INPUTS.
            CLOSE MACHINE-MASTER INVENTORY-DATA ORDER-DATA.
+           IF WS-DESC-OPEN = 'Y'
+               CLOSE MACHDESC-MASTER
+           END-IF.
        L3-CLOSE-INPUTS-EXIT.
            EXIT.
            
@@ -303,44 +656,183 @@
            IF TBL-I-SHORT(SUB-I) IS NEGATIVE
                MOVE TBL-I-PART(SUB-I) TO O-PART O-TOT-PART
                MOVE TBL-I-SHORT(SUB-I) TO O-SHORT O-TOT-SHT
+               MOVE TBL-I-PART(SUB-I) TO WS-DESC-LOOKUP-CODE
+               PERFORM L9-LOOKUP-DESC THRU L9-LOOKUP-DESC-EXIT
+               MOVE WS-DESC-RESULT TO O-PART-DESC
                WRITE PARTSHT-LN END-WRITE
                WRITE RPT1-LN FROM D1
                    AFTER ADVANCING 1 LINE
                        AT EOP PERFORM L9-RPT1-HDGS
                END-WRITE
+               ADD 1 TO WS-REORD-CTR
+               MOVE TBL-I-PART(SUB-I) TO TBL-REORD-PART(WS-REORD-CTR)
+               MOVE TBL-I-SHORT(SUB-I) TO TBL-REORD-QTY(WS-REORD-CTR)
+               COMPUTE TBL-REORD-COST(WS-REORD-CTR) ROUNDED =
+                   TBL-I-SHORT(SUB-I) * TBL-I-COST(SUB-I)
+               MOVE TBL-I-PART(SUB-I) TO O-PO-PART
+               MOVE TBL-I-SHORT(SUB-I) TO O-PO-QTY
+               MOVE O-NEED-BY TO O-PO-NEED-BY
+               MOVE TBL-I-VENDOR(SUB-I) TO O-PO-VENDOR
+               WRITE PO-EXTRACT-LN END-WRITE
+               MOVE O-TODAY TO O-HIST-DATE
+               MOVE 'P' TO O-HIST-TYPE
+               MOVE SPACES TO O-HIST-MACH
+               MOVE TBL-I-PART(SUB-I) TO O-HIST-PART
+               MOVE TBL-I-SHORT(SUB-I) TO O-HIST-SHORT
+               WRITE SHORTHIST-LN
            END-IF.
        L3-TOTALS-EXIT.
            EXIT.
+
+       L3-SORT-REORDER.
+           PERFORM VARYING WS-REORD-SUB FROM 1 BY 1
+                   UNTIL WS-REORD-SUB >= WS-REORD-CTR
+               PERFORM VARYING WS-REORD-SUB2 FROM 1 BY 1
+                       UNTIL WS-REORD-SUB2 > WS-REORD-CTR - WS-REORD-SUB
+                   IF TBL-REORD-QTY(WS-REORD-SUB2) >
+                      TBL-REORD-QTY(WS-REORD-SUB2 + 1)
+                       MOVE REORDER-TABLE(WS-REORD-SUB2)
+                           TO WK-REORD-HOLD
+                       MOVE REORDER-TABLE(WS-REORD-SUB2 + 1)
+                           TO REORDER-TABLE(WS-REORD-SUB2)
+                       MOVE WK-REORD-HOLD
+                           TO REORDER-TABLE(WS-REORD-SUB2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       L3-SORT-REORDER-EXIT.
+           EXIT.
+
+       L3-WRITE-REORDER.
+           MOVE TBL-REORD-PART(WS-REORD-SUB) TO O-REORD-PART.
+           MOVE TBL-REORD-QTY(WS-REORD-SUB) TO O-REORD-QTY.
+           MOVE TBL-REORD-COST(WS-REORD-SUB) TO O-REORD-COST.
+           WRITE RPT3-LN FROM D3
+               AFTER ADVANCING 1 LINE
+                   AT EOP PERFORM L9-RPT3-HDGS
+           END-WRITE.
+       L3-WRITE-REORDER-EXIT.
+           EXIT.
            
        L4-READ-MACH.
+           IF SUB > MAX-TBL-SIZE
+               MOVE SPACES TO ERR-LN
+               STRING 'ERROR - MACHINE TABLE CAPACITY EXCEEDED, '
+                      'CONTACT OPS'           DELIMITED BY SIZE
+                   INTO ERR-LN
+               DISPLAY ERR-LN
+               WRITE ERR-LN
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
+           IF I-MACHINE NOT EQUAL WS-PREV-MACHINE
+               SET IDX-DMACH TO 1
+               SEARCH DMACH-TABLE
+                   AT END
+                       ADD 1 TO WS-DISTINCT-CTR
+                       MOVE I-MACHINE TO TBL-DMACH(WS-DISTINCT-CTR)
+                   WHEN TBL-DMACH(IDX-DMACH) = I-MACHINE
+                       MOVE SPACES TO ERR-LN
+                       STRING 'ERROR - MASTER.DAT NOT GROUPED BY '
+                              'MACHINE - '    DELIMITED BY SIZE
+                              I-MACHINE       DELIMITED BY SIZE
+                              ' APPEARS NON-CONTIGUOUSLY'
+                                              DELIMITED BY SIZE
+                           INTO ERR-LN
+                       DISPLAY ERR-LN
+                       WRITE ERR-LN
+               END-SEARCH
+               MOVE I-MACHINE TO WS-PREV-MACHINE
+           END-IF.
            MOVE I-MACHINE TO TBL-M-MACHINE(SUB).
            MOVE I-MACHINE-PART TO TBL-M-PART(SUB).
            MOVE I-PART-QTY TO TBL-M-QTY(SUB).
            ADD 1 TO SUB.
            READ MACHINE-MASTER
                AT END MOVE 'N' TO MORE-RECS.
+           IF WS-MACH-STATUS NOT = '00' AND WS-MACH-STATUS NOT = '10'
+               MOVE 'MASTER.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-MACH-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
        L4-READ-MACH-EXIT.
            EXIT.
-           
+
        L4-READ-INV.
+           IF SUB > MAX-TBL-SIZE
+               MOVE SPACES TO ERR-LN
+               STRING 'ERROR - INVENTORY TABLE CAPACITY EXCEEDED, '
+                      'CONTACT OPS'           DELIMITED BY SIZE
+                   INTO ERR-LN
+               DISPLAY ERR-LN
+               WRITE ERR-LN
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
            MOVE I-INV-PART TO TBL-I-PART(SUB).
            MOVE I-INV-QTY TO TBL-I-QTY(SUB).
+           MOVE I-INV-COST TO TBL-I-COST(SUB).
+           MOVE I-INV-VENDOR TO TBL-I-VENDOR(SUB).
            ADD 1 TO SUB.
            READ INVENTORY-DATA
                AT END MOVE 'N' TO MORE-RECS.
+           IF WS-INV-STATUS NOT = '00' AND WS-INV-STATUS NOT = '10'
+               MOVE 'INVENTORY.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-INV-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
        L4-READ-INV-EXIT.
            EXIT.
-           
+
        L4-READ-ORDER.
+           IF SUB > MAX-TBL-SIZE
+               MOVE SPACES TO ERR-LN
+               STRING 'ERROR - ORDER TABLE CAPACITY EXCEEDED, '
+                      'CONTACT OPS'           DELIMITED BY SIZE
+                   INTO ERR-LN
+               DISPLAY ERR-LN
+               WRITE ERR-LN
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
            MOVE I-ORD-MACHINE TO TBL-O-MACHINE(SUB).
            MOVE I-ORD-NUM TO TBL-O-QTY(SUB).
            ADD 1 TO SUB.
            READ ORDER-DATA
                AT END MOVE 'N' TO MORE-RECS
                MOVE SPACES TO TBL-O-MACHINE(SUB).
+           IF WS-ORD-STATUS NOT = '00' AND WS-ORD-STATUS NOT = '10'
+               MOVE 'ORDER.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-ORD-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
        L4-READ-ORDER-EXIT.
            EXIT.
-           
+
+       L4-READ-DESC.
+           IF SUB > MAX-TBL-SIZE
+               MOVE SPACES TO ERR-LN
+               STRING 'ERROR - DESCRIPTION TABLE CAPACITY EXCEEDED, '
+                      'CONTACT OPS'           DELIMITED BY SIZE
+                   INTO ERR-LN
+               DISPLAY ERR-LN
+               WRITE ERR-LN
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
+           MOVE I-DESC-CODE TO TBL-DESC-CODE(SUB).
+           MOVE I-DESC-TEXT TO TBL-DESC-TEXT(SUB).
+           ADD 1 TO SUB.
+           READ MACHDESC-MASTER
+               AT END MOVE 'N' TO MORE-RECS.
+           IF WS-DESC-STATUS NOT = '00' AND WS-DESC-STATUS NOT = '10'
+               MOVE 'MACHDESC.DAT' TO WS-OPEN-FAIL-FILE
+               MOVE WS-DESC-STATUS TO WS-OPEN-FAIL-STATUS
+               PERFORM L9-LOG-OPEN-ERROR THRU L9-LOG-OPEN-ERROR-EXIT
+               PERFORM L9-ABORT-RUN THRU L9-ABORT-RUN-EXIT
+           END-IF.
+       L4-READ-DESC-EXIT.
+           EXIT.
+
        L4-DETAIL.
            COMPUTE TBL-M-SHORT(SUB-M) = TBL-I-QTY(IDX-INV) -
                (TBL-O-QTY(SUB-O) * TBL-M-QTY(SUB-M)).
@@ -352,13 +844,30 @@
            EXIT.
            
        L5-MOVES.
-               MOVE TBL-M-MACHINE(SUB-M) TO O-MACHINE O-MACH.
+               MOVE TBL-M-MACHINE(SUB-M) TO O-MACHINE O-MACH O-CST-MACH.
                MOVE TBL-M-PART(SUB-M) TO O-MACH-PART O-MACHINE-PART.
                MOVE TBL-M-SHORT(SUB-M) TO O-MACH-SHT O-MACH-PART-SHORT.
+               MOVE TBL-M-MACHINE(SUB-M) TO WS-DESC-LOOKUP-CODE.
+               PERFORM L9-LOOKUP-DESC THRU L9-LOOKUP-DESC-EXIT.
+               MOVE WS-DESC-RESULT(1:15) TO O-MACH-DESC.
+               MOVE TBL-M-PART(SUB-M) TO WS-DESC-LOOKUP-CODE.
+               PERFORM L9-LOOKUP-DESC THRU L9-LOOKUP-DESC-EXIT.
+               MOVE WS-DESC-RESULT(1:15) TO O-MACH-PART-DESC.
+               COMPUTE WS-SHORT-COST ROUNDED =
+                   TBL-M-SHORT(SUB-M) * TBL-I-COST(IDX-INV).
+               MOVE WS-SHORT-COST TO O-MACH-COST O-CST-COST.
                WRITE RPT2-LN FROM D2
                    AFTER ADVANCING 1 LINE
-                       AT EOP PERFORM L9-RPT2-HDGS.
+                       AT EOP PERFORM L9-RPT2-HDGS
+               END-WRITE.
                WRITE MACHSHT-LN.
+               WRITE MACHSHT-COST-LN.
+               MOVE O-TODAY TO O-HIST-DATE.
+               MOVE 'M' TO O-HIST-TYPE.
+               MOVE TBL-M-MACHINE(SUB-M) TO O-HIST-MACH.
+               MOVE TBL-M-PART(SUB-M) TO O-HIST-PART.
+               MOVE TBL-M-SHORT(SUB-M) TO O-HIST-SHORT.
+               WRITE SHORTHIST-LN.
        L5-MOVES-EXIT.
            EXIT.
            
@@ -388,4 +897,198 @@
            WRITE RPT2-LN FROM BLANK-LINE
                AFTER ADVANCING 1 LINE.
        L9-RPT2-HDGS-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       L9-RPT3-HDGS.
+           ADD 1 TO C-PCTR3.
+           MOVE C-PCTR3 TO O-PCTR.
+           WRITE RPT3-LN FROM CO-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE RPT3-LN FROM RPT3-TITLE-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE RPT3-LN FROM RPT3-COL-HDG-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE RPT3-LN FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+       L9-RPT3-HDGS-EXIT.
+           EXIT.
+
+       L3-READ-PARM.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       MOVE SPACES TO PARM-RECORD
+               END-READ
+               IF PARM-RESTART-FLAG = 'Y' OR PARM-RESTART-FLAG = 'y'
+                   MOVE 'Y' TO WS-RESTART-FLAG
+               END-IF
+               IF PARM-MACH-FROM NOT = SPACES
+                   MOVE PARM-MACH-FROM TO WS-MACH-FILTER-FROM
+                   IF PARM-MACH-TO = SPACES
+                       MOVE PARM-MACH-FROM TO WS-MACH-FILTER-TO
+                   ELSE
+                       MOVE PARM-MACH-TO TO WS-MACH-FILTER-TO
+                   END-IF
+               END-IF
+               CLOSE PARM-FILE
+           END-IF.
+       L3-READ-PARM-EXIT.
+           EXIT.
+
+       L3-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKP-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'N' TO WS-RESTART-FLAG
+               END-READ
+               IF WS-CKP-STATUS = '00'
+                   MOVE CKP-SUB-O TO WS-RESUME-FROM
+                   MOVE CKP-PCTR2 TO C-PCTR2
+                   MOVE CKP-MACH-FROM TO WS-CKP-MACH-FROM
+                   MOVE CKP-MACH-TO TO WS-CKP-MACH-TO
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'WARNING - RESTART REQUESTED BUT NO CHECKPOINT '
+                   'FOUND - PROCESSING FROM THE BEGINNING'
+               MOVE 'N' TO WS-RESTART-FLAG
+           END-IF.
+       L3-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+       L3-VALIDATE-CHECKPOINT.
+           MOVE 0 TO WS-ORDER-CTR.
+           OPEN INPUT ORDER-DATA.
+           IF WS-ORD-STATUS = '00'
+               PERFORM UNTIL WS-ORD-STATUS NOT = '00'
+                   READ ORDER-DATA
+                       AT END MOVE '10' TO WS-ORD-STATUS
+                   END-READ
+                   IF WS-ORD-STATUS = '00'
+                       ADD 1 TO WS-ORDER-CTR
+                   END-IF
+               END-PERFORM
+               CLOSE ORDER-DATA
+           END-IF.
+           IF WS-RESUME-FROM > WS-ORDER-CTR
+               DISPLAY 'WARNING - CHECKPOINT RESUME POINT EXCEEDS '
+                   'CURRENT ORDER COUNT - PROCESSING FROM THE '
+                   'BEGINNING'
+               MOVE 'N' TO WS-RESTART-FLAG
+               MOVE 1 TO WS-RESUME-FROM
+               MOVE 0 TO C-PCTR1 C-PCTR2
+           END-IF.
+           IF WS-RESTART-FLAG = 'Y'
+               AND (WS-CKP-MACH-FROM NOT = WS-MACH-FILTER-FROM
+               OR WS-CKP-MACH-TO NOT = WS-MACH-FILTER-TO)
+               DISPLAY 'WARNING - CHECKPOINT MACHINE FILTER DOES NOT '
+                   'MATCH CURRENT PARM - PROCESSING FROM THE '
+                   'BEGINNING'
+               MOVE 'N' TO WS-RESTART-FLAG
+               MOVE 1 TO WS-RESUME-FROM
+               MOVE 0 TO C-PCTR1 C-PCTR2
+           END-IF.
+           MOVE SPACES TO WS-ORD-STATUS.
+       L3-VALIDATE-CHECKPOINT-EXIT.
+           EXIT.
+
+       L9-WRITE-CHECKPOINT.
+           MOVE SUB-O TO CKP-SUB-O.
+           MOVE C-PCTR1 TO CKP-PCTR1.
+           MOVE C-PCTR2 TO CKP-PCTR2.
+           MOVE WS-MACH-FILTER-FROM TO CKP-MACH-FROM.
+           MOVE WS-MACH-FILTER-TO TO CKP-MACH-TO.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKP-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-SHORT-FILE.
+           PERFORM VARYING SUB-I FROM 1 BY 1 UNTIL SUB-I > MAX-TBL-SIZE
+               IF TBL-I-PART(SUB-I) NOT = SPACES
+                   MOVE TBL-I-PART(SUB-I) TO CKS-PART
+                   MOVE TBL-I-SHORT(SUB-I) TO CKS-SHORT
+                   WRITE CKS-RECORD
+               END-IF
+           END-PERFORM.
+           CLOSE CHECKPOINT-SHORT-FILE.
+           MOVE 1 TO SUB-I.
+       L9-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+       L9-RESTORE-SHORTS.
+           OPEN INPUT CHECKPOINT-SHORT-FILE.
+           IF WS-CKS-STATUS = '00'
+               PERFORM UNTIL WS-CKS-STATUS NOT = '00'
+                   READ CHECKPOINT-SHORT-FILE
+                       AT END MOVE '10' TO WS-CKS-STATUS
+                   END-READ
+                   IF WS-CKS-STATUS = '00'
+                       SET IDX-INV TO 1
+                       SEARCH INVENTORY-TABLE
+                           AT END CONTINUE
+                           WHEN TBL-I-PART(IDX-INV) = CKS-PART
+                               MOVE CKS-SHORT TO TBL-I-SHORT(IDX-INV)
+                       END-SEARCH
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-SHORT-FILE
+           END-IF.
+       L9-RESTORE-SHORTS-EXIT.
+           EXIT.
+
+       L9-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-SHORT-FILE.
+           CLOSE CHECKPOINT-SHORT-FILE.
+       L9-CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       L9-LOOKUP-DESC.
+           MOVE SPACES TO WS-DESC-RESULT.
+           SET IDX-DESC TO 1.
+           SEARCH DESC-TABLE
+               AT END CONTINUE
+               WHEN TBL-DESC-CODE(IDX-DESC) = WS-DESC-LOOKUP-CODE
+                   MOVE TBL-DESC-TEXT(IDX-DESC) TO WS-DESC-RESULT
+           END-SEARCH.
+       L9-LOOKUP-DESC-EXIT.
+           EXIT.
+
+       L9-ABORT-RUN.
+           IF WS-MACH-OPEN = 'Y'
+               CLOSE MACHINE-MASTER
+           END-IF.
+           IF WS-INV-OPEN = 'Y'
+               CLOSE INVENTORY-DATA
+           END-IF.
+           IF WS-ORD-OPEN = 'Y'
+               CLOSE ORDER-DATA
+           END-IF.
+           IF WS-OUT-OPEN = 'Y'
+               CLOSE PRTOUT1 PRTOUT2 PRTOUT3 FLATOUT1 FLATOUT2 FLATOUT3
+                     FLATOUT4
+           END-IF.
+           IF WS-HIST-OPEN = 'Y'
+               CLOSE HISTOUT
+           END-IF.
+           IF WS-DESC-OPEN = 'Y'
+               CLOSE MACHDESC-MASTER
+           END-IF.
+           CLOSE ERROR-RPT.
+           STOP RUN.
+       L9-ABORT-RUN-EXIT.
+           EXIT.
+
+       L9-LOG-OPEN-ERROR.
+           MOVE SPACES TO ERR-LN.
+           STRING 'ERROR - UNABLE TO OPEN ' DELIMITED BY SIZE
+                  WS-OPEN-FAIL-FILE          DELIMITED BY SIZE
+                  ' - FILE STATUS '          DELIMITED BY SIZE
+                  WS-OPEN-FAIL-STATUS        DELIMITED BY SIZE
+              INTO ERR-LN.
+           DISPLAY ERR-LN.
+           WRITE ERR-LN.
+       L9-LOG-OPEN-ERROR-EXIT.
+           EXIT.
